@@ -2,110 +2,365 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. maintenance-scheduler.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TASK-MASTER-FILE ASSIGN TO "TASKMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS TM-Task-Code
+        FILE STATUS IS WS-Task-Master-Status.
+
+    SELECT SLOT-MASTER-FILE ASSIGN TO "SLOTMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS SM-Slot-Code
+        FILE STATUS IS WS-Slot-Master-Status.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Checkpoint-Status.
+
+    SELECT MAINT-FEED-FILE ASSIGN TO "MAINTFD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Maint-Feed-Status.
+
+    SELECT UNSCHEDULED-FILE ASSIGN TO "UNSCHED"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Unscheduled-Status.
+
+    SELECT COMPLETION-LOG-FILE ASSIGN TO "COMPLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Completion-Log-Status.
+
 DATA DIVISION.
+FILE SECTION.
+FD  TASK-MASTER-FILE.
+01 TASK-MASTER-RECORD.
+   05 TM-Task-Code       PIC X(6).
+   05 TM-Task-Name       PIC X(26).
+   05 TM-Frequency-Day   PIC 9.
+   05 TM-Estimated-Hours PIC 9V9.
+   05 TM-Skill           PIC X(10).
+   05 TM-Criticality     PIC 9.
+
+FD  SLOT-MASTER-FILE.
+01 SLOT-MASTER-RECORD.
+   05 SM-Slot-Code       PIC X(4).
+   05 SM-Slot-Name       PIC X(8).
+   05 SM-Slot-Capacity   PIC 9V9.
+
+FD  CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD.
+   05 CP-Last-Day-Idx         PIC 9.
+   05 CP-Total-Week-Hours     PIC 9(3)V9.
+   05 CP-Logged-Count         PIC 9(3).
+   05 CP-Compliant-Count      PIC 9(3).
+   05 CP-Total-Variance-Hours PIC S9(3)V9.
+   05 CP-Backlog-Entry OCCURS 50 TIMES.
+      10 CP-Backlog-Task-Name PIC X(26).
+
+FD  MAINT-FEED-FILE.
+COPY "maintfeed.cpy".
+
+FD  UNSCHEDULED-FILE.
+01 UNSCHEDULED-RECORD    PIC X(80).
+
+FD  COMPLETION-LOG-FILE.
+01 COMPLETION-LOG-RECORD.
+   05 CL-Task-Name        PIC X(26).
+   05 CL-Day-Label        PIC X(12).
+   05 CL-Estimated-Hours  PIC 9V9.
+   05 CL-Actual-Hours     PIC 9V9.
+   05 CL-Variance-Hours   PIC S9V9.
+   05 CL-Compliant        PIC X(3).
+
 WORKING-STORAGE SECTION.
+01 WS-Task-Master-Status    PIC XX VALUE SPACE.
+01 WS-Slot-Master-Status    PIC XX VALUE SPACE.
+01 WS-Checkpoint-Status     PIC XX VALUE SPACE.
+01 WS-Maint-Feed-Status     PIC XX VALUE SPACE.
+01 WS-Unscheduled-Status    PIC XX VALUE SPACE.
+01 WS-Completion-Log-Status PIC XX VALUE SPACE.
+01 Feed-Seq               PIC 9(3) VALUE 0.
+01 Unsched-Line           PIC X(80).
+
+01 Log-Mode-Answer       PIC X VALUE "N".
+01 Complete-Answer       PIC X VALUE "N".
+01 Actual-Hours          PIC 9V9.
+01 Variance-Hours        PIC S9V9.
+01 Variance-Tolerance    PIC 9V9 VALUE 0.5.
+01 Logged-Count          PIC 9(3) VALUE 0.
+01 Compliant-Count       PIC 9(3) VALUE 0.
+01 Total-Variance-Hours  PIC S9(3)V9 VALUE 0.
+
+01 Backlog-Slot-Idx      PIC 9(2).
+
+01 Restart-Answer        PIC X VALUE "N".
+01 Start-Day-Idx         PIC 9 VALUE 1.
+
 01 Horizon-Days          PIC 9 VALUE 7.
 01 Day-Idx               PIC 9.
-01 Task-Idx              PIC 9.
+01 Task-Idx              PIC 9(2).
 01 Slot-Idx              PIC 9.
 01 Day-Label.
    05 Day-Name           PIC X(12).
 01 Schedule-Line         PIC X(120).
+01 Schedule-Line-Used    PIC 9(3).
+01 Task-Entry-Len        PIC 9(3) VALUE 47.
 01 Total-Week-Hours      PIC 9(3)V9 VALUE 0.
 01 Slot-Hours            PIC 9V9.
 
 01 Day-Names.
    05 Day-Entry OCCURS 7 TIMES.
-      10 Label          PIC X(12).
+      10 Day-Label-Txt  PIC X(12).
 
+01 Max-Tasks              PIC 9(2) VALUE 50.
+01 Task-Count             PIC 9(2) VALUE 0.
 01 Task-Table.
-   05 Task OCCURS 5 TIMES.
+   05 Task OCCURS 1 TO 50 TIMES DEPENDING ON Task-Count.
+      10 Task-Code      PIC X(6).
       10 Task-Name      PIC X(26).
       10 Frequency-Day  PIC 9.
       10 Estimated-Hours PIC 9V9.
       10 Skill          PIC X(10).
       10 Criticality    PIC 9.
 
+01 Max-Slots               PIC 9 VALUE 9.
+01 Slot-Count               PIC 9 VALUE 0.
 01 Slot-Table.
-   05 Slot OCCURS 3 TIMES.
+   05 Slot OCCURS 1 TO 9 TIMES DEPENDING ON Slot-Count.
       10 Slot-Name      PIC X(8).
       10 Slot-Capacity  PIC 9V9.
 
+01 Task-Due-Flag-Tbl.
+   05 Task-Due-Flag      OCCURS 50 TIMES PIC X VALUE "N".
+01 Task-Assigned-Flag-Tbl.
+   05 Task-Assigned-Flag OCCURS 50 TIMES PIC X VALUE "N".
+01 Task-Backlog-Flag-Tbl.
+   05 Task-Backlog-Flag  OCCURS 50 TIMES PIC X VALUE "N".
+
 PROCEDURE DIVISION.
     PERFORM INIT-DATA
+    PERFORM LOAD-TASK-MASTER
+    PERFORM LOAD-SLOT-MASTER
+    PERFORM LOAD-MAINT-FEED
     DISPLAY "===== Planning maintenance bras 4 DOF (7 jours) ====="
-    PERFORM VARYING Day-Idx FROM 1 BY 1 UNTIL Day-Idx > Horizon-Days
+    DISPLAY "Reprendre depuis le dernier point de sauvegarde ? (O/N) "
+        WITH NO ADVANCING
+    ACCEPT Restart-Answer
+    MOVE 1 TO Start-Day-Idx
+    IF Restart-Answer = "O" OR Restart-Answer = "o"
+        PERFORM LOAD-CHECKPOINT
+    END-IF
+    DISPLAY "Saisie des realisations (heures reelles) ? (O/N) "
+        WITH NO ADVANCING
+    ACCEPT Log-Mode-Answer
+    IF Log-Mode-Answer = "O" OR Log-Mode-Answer = "o"
+        PERFORM OPEN-COMPLETION-LOG
+    END-IF
+    PERFORM VARYING Day-Idx FROM Start-Day-Idx BY 1 UNTIL Day-Idx > Horizon-Days
         PERFORM BUILD-DAY-SCHEDULE
+        IF Log-Mode-Answer = "O" OR Log-Mode-Answer = "o"
+            PERFORM LOG-DAY-COMPLETIONS
+        END-IF
+        PERFORM SAVE-CHECKPOINT
     END-PERFORM
     DISPLAY "Total heures semaine : " Total-Week-Hours
+    PERFORM WRITE-UNSCHEDULED-REPORT
+    IF Log-Mode-Answer = "O" OR Log-Mode-Answer = "o"
+        CLOSE COMPLETION-LOG-FILE
+        PERFORM DISPLAY-COMPLIANCE-SUMMARY
+    END-IF
     STOP RUN.
 
+LOAD-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-Checkpoint-Status = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                MOVE 1 TO Start-Day-Idx
+            NOT AT END
+                COMPUTE Start-Day-Idx = CP-Last-Day-Idx + 1
+                MOVE CP-Total-Week-Hours     TO Total-Week-Hours
+                MOVE CP-Logged-Count         TO Logged-Count
+                MOVE CP-Compliant-Count      TO Compliant-Count
+                MOVE CP-Total-Variance-Hours TO Total-Variance-Hours
+                PERFORM RESTORE-BACKLOG-FLAGS
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        DISPLAY "Aucun point de sauvegarde, reprise depuis Lundi"
+        MOVE 1 TO Start-Day-Idx
+    END-IF.
+
+RESTORE-BACKLOG-FLAGS.
+    PERFORM VARYING Backlog-Slot-Idx FROM 1 BY 1 UNTIL Backlog-Slot-Idx > 50
+        IF CP-Backlog-Task-Name (Backlog-Slot-Idx) <> SPACE
+            PERFORM VARYING Task-Idx FROM 1 BY 1 UNTIL Task-Idx > Task-Count
+                IF Task-Name (Task-Idx) = CP-Backlog-Task-Name (Backlog-Slot-Idx)
+                    MOVE "Y" TO Task-Backlog-Flag (Task-Idx)
+                END-IF
+            END-PERFORM
+        END-IF
+    END-PERFORM.
+
+SAVE-CHECKPOINT.
+    MOVE Day-Idx TO CP-Last-Day-Idx
+    MOVE Total-Week-Hours     TO CP-Total-Week-Hours
+    MOVE Logged-Count         TO CP-Logged-Count
+    MOVE Compliant-Count      TO CP-Compliant-Count
+    MOVE Total-Variance-Hours TO CP-Total-Variance-Hours
+    PERFORM VARYING Backlog-Slot-Idx FROM 1 BY 1 UNTIL Backlog-Slot-Idx > 50
+        MOVE SPACE TO CP-Backlog-Task-Name (Backlog-Slot-Idx)
+    END-PERFORM
+    MOVE 0 TO Backlog-Slot-Idx
+    PERFORM VARYING Task-Idx FROM 1 BY 1 UNTIL Task-Idx > Task-Count
+        IF Task-Backlog-Flag (Task-Idx) = "Y"
+            ADD 1 TO Backlog-Slot-Idx
+            MOVE Task-Name (Task-Idx) TO CP-Backlog-Task-Name (Backlog-Slot-Idx)
+        END-IF
+    END-PERFORM
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF WS-Checkpoint-Status = "00"
+        WRITE CHECKPOINT-RECORD
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        DISPLAY "CHECKPOINT-FILE indisponible, statut " WS-Checkpoint-Status
+    END-IF.
+
+OPEN-COMPLETION-LOG.
+    OPEN EXTEND COMPLETION-LOG-FILE
+    IF WS-Completion-Log-Status = "05" OR WS-Completion-Log-Status = "35"
+        OPEN OUTPUT COMPLETION-LOG-FILE
+    END-IF
+    IF WS-Completion-Log-Status <> "00"
+        DISPLAY "COMPLETION-LOG indisponible, statut "
+            WS-Completion-Log-Status
+        MOVE "N" TO Log-Mode-Answer
+    END-IF.
+
 INIT-DATA.
-    MOVE "Lundi"     TO Label (1)
-    MOVE "Mardi"     TO Label (2)
-    MOVE "Mercredi"  TO Label (3)
-    MOVE "Jeudi"     TO Label (4)
-    MOVE "Vendredi"  TO Label (5)
-    MOVE "Samedi"    TO Label (6)
-    MOVE "Dimanche"  TO Label (7)
-
-    MOVE "Nettoyage FSR pince      " TO Task-Name (1)
-    MOVE 2                         TO Frequency-Day (1)
-    MOVE 0.7                       TO Estimated-Hours (1)
-    MOVE "Qualité"                 TO Skill (1)
-    MOVE 2                         TO Criticality (1)
-
-    MOVE "Graissage cycloïde A1    " TO Task-Name (2)
-    MOVE 3                         TO Frequency-Day (2)
-    MOVE 1.2                       TO Estimated-Hours (2)
-    MOVE "Méca"                    TO Skill (2)
-    MOVE 3                         TO Criticality (2)
-
-    MOVE "Contrôle couple BLDC     " TO Task-Name (3)
-    MOVE 4                         TO Frequency-Day (3)
-    MOVE 1.5                       TO Estimated-Hours (3)
-    MOVE "Élec"                    TO Skill (3)
-    MOVE 1                         TO Criticality (3)
-
-    MOVE "Audit câblage capteurs   " TO Task-Name (4)
-    MOVE 7                         TO Frequency-Day (4)
-    MOVE 2.2                       TO Estimated-Hours (4)
-    MOVE "Test"                    TO Skill (4)
-    MOVE 3                         TO Criticality (4)
-
-    MOVE "Back-up firmwares STM32  " TO Task-Name (5)
-    MOVE 7                         TO Frequency-Day (5)
-    MOVE 0.8                       TO Estimated-Hours (5)
-    MOVE "Soft"                    TO Skill (5)
-    MOVE 2                         TO Criticality (5)
-
-    MOVE "Matin"   TO Slot-Name (1)
-    MOVE 2.5       TO Slot-Capacity (1)
-    MOVE "Après"   TO Slot-Name (2)
-    MOVE 2.0       TO Slot-Capacity (2)
-    MOVE "Nuit"    TO Slot-Name (3)
-    MOVE 1.0       TO Slot-Capacity (3).
+    MOVE "Lundi"     TO Day-Label-Txt (1)
+    MOVE "Mardi"     TO Day-Label-Txt (2)
+    MOVE "Mercredi"  TO Day-Label-Txt (3)
+    MOVE "Jeudi"     TO Day-Label-Txt (4)
+    MOVE "Vendredi"  TO Day-Label-Txt (5)
+    MOVE "Samedi"    TO Day-Label-Txt (6)
+    MOVE "Dimanche"  TO Day-Label-Txt (7).
+
+LOAD-TASK-MASTER.
+    MOVE 0 TO Task-Count
+    OPEN INPUT TASK-MASTER-FILE
+    IF WS-Task-Master-Status <> "00"
+        DISPLAY "TASK-MASTER indisponible, statut " WS-Task-Master-Status
+    ELSE
+        PERFORM UNTIL WS-Task-Master-Status = "10"
+            READ TASK-MASTER-FILE NEXT RECORD
+                AT END
+                    MOVE "10" TO WS-Task-Master-Status
+                NOT AT END
+                    IF TM-Frequency-Day = 0
+                        DISPLAY "TASK-MASTER rejete, Frequency-Day = 0 : "
+                            TM-Task-Code
+                    ELSE
+                        IF Task-Count < Max-Tasks
+                            ADD 1 TO Task-Count
+                            MOVE TM-Task-Code       TO Task-Code (Task-Count)
+                            MOVE TM-Task-Name       TO Task-Name (Task-Count)
+                            MOVE TM-Frequency-Day   TO Frequency-Day (Task-Count)
+                            MOVE TM-Estimated-Hours TO Estimated-Hours (Task-Count)
+                            MOVE TM-Skill           TO Skill (Task-Count)
+                            MOVE TM-Criticality     TO Criticality (Task-Count)
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE TASK-MASTER-FILE
+    END-IF.
+
+LOAD-SLOT-MASTER.
+    MOVE 0 TO Slot-Count
+    OPEN INPUT SLOT-MASTER-FILE
+    IF WS-Slot-Master-Status <> "00"
+        DISPLAY "SLOT-MASTER indisponible, statut " WS-Slot-Master-Status
+    ELSE
+        PERFORM UNTIL WS-Slot-Master-Status = "10"
+            READ SLOT-MASTER-FILE NEXT RECORD
+                AT END
+                    MOVE "10" TO WS-Slot-Master-Status
+                NOT AT END
+                    IF Slot-Count < Max-Slots
+                        ADD 1 TO Slot-Count
+                        MOVE SM-Slot-Name     TO Slot-Name (Slot-Count)
+                        MOVE SM-Slot-Capacity TO Slot-Capacity (Slot-Count)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE SLOT-MASTER-FILE
+    END-IF.
+
+LOAD-MAINT-FEED.
+    OPEN INPUT MAINT-FEED-FILE
+    IF WS-Maint-Feed-Status <> "00"
+        DISPLAY "MAINT-FEED indisponible, statut " WS-Maint-Feed-Status
+    ELSE
+        PERFORM UNTIL WS-Maint-Feed-Status = "10"
+            READ MAINT-FEED-FILE
+                AT END
+                    MOVE "10" TO WS-Maint-Feed-Status
+                NOT AT END
+                    IF Task-Count < Max-Tasks
+                        ADD 1 TO Task-Count
+                        ADD 1 TO Feed-Seq
+                        STRING "KPI" Feed-Seq DELIMITED BY SIZE
+                            INTO Task-Code (Task-Count)
+                        MOVE MF-Task-Name     TO Task-Name (Task-Count)
+                        MOVE MF-Frequency-Day TO Frequency-Day (Task-Count)
+                        MOVE MF-Task-Hours    TO Estimated-Hours (Task-Count)
+                        MOVE MF-Skill         TO Skill (Task-Count)
+                        MOVE MF-Criticality   TO Criticality (Task-Count)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE MAINT-FEED-FILE
+    END-IF.
 
 BUILD-DAY-SCHEDULE.
-    MOVE Label (Day-Idx) TO Day-Name
+    MOVE Day-Label-Txt (Day-Idx) TO Day-Name
     DISPLAY "---- " Day-Name " ----"
     MOVE 0 TO Slot-Hours
 
-    PERFORM VARYING Slot-Idx FROM 1 BY 1 UNTIL Slot-Idx > 3
+    PERFORM VARYING Task-Idx FROM 1 BY 1 UNTIL Task-Idx > Task-Count
+        MOVE "N" TO Task-Assigned-Flag (Task-Idx)
+        IF Day-Idx = Frequency-Day (Task-Idx)
+            OR FUNCTION MOD (Day-Idx, Frequency-Day (Task-Idx)) = 0
+            OR Task-Backlog-Flag (Task-Idx) = "Y"
+            MOVE "Y" TO Task-Due-Flag (Task-Idx)
+        ELSE
+            MOVE "N" TO Task-Due-Flag (Task-Idx)
+        END-IF
+    END-PERFORM
+
+    PERFORM VARYING Slot-Idx FROM 1 BY 1 UNTIL Slot-Idx > Slot-Count
         PERFORM BUILD-SLOT
-    END-PERFORM.
+    END-PERFORM
+
+    PERFORM UPDATE-BACKLOG.
 
 BUILD-SLOT.
     MOVE SPACE TO Schedule-Line
     STRING " [" Slot-Name (Slot-Idx) "] " DELIMITED BY SIZE
            INTO Schedule-Line
+    MOVE 12 TO Schedule-Line-Used
     MOVE 0 TO Slot-Hours
 
-    PERFORM VARYING Task-Idx FROM 1 BY 1 UNTIL Task-Idx > 5
-        IF Day-Idx = Frequency-Day (Task-Idx)
-            OR FUNCTION MOD (Day-Idx, Frequency-Day (Task-Idx)) = 0
+    PERFORM VARYING Task-Idx FROM 1 BY 1 UNTIL Task-Idx > Task-Count
+        IF Task-Due-Flag (Task-Idx) = "Y"
+            AND Task-Assigned-Flag (Task-Idx) = "N"
             IF Slot-Hours + Estimated-Hours (Task-Idx)
                 <= Slot-Capacity (Slot-Idx)
+                AND Schedule-Line-Used + Task-Entry-Len <= 120
                 PERFORM ASSIGN-TASK
             END-IF
         END-IF
@@ -123,5 +378,81 @@ ASSIGN-TASK.
            Task-Name (Task-Idx) " (" Estimated-Hours (Task-Idx) "h/" Skill (Task-Idx)
            ",C" Criticality (Task-Idx) ") "
            DELIMITED BY SIZE INTO Schedule-Line
+    ADD Task-Entry-Len TO Schedule-Line-Used
     ADD Estimated-Hours (Task-Idx) TO Slot-Hours
-    ADD Estimated-Hours (Task-Idx) TO Total-Week-Hours.
+    ADD Estimated-Hours (Task-Idx) TO Total-Week-Hours
+    MOVE "Y" TO Task-Assigned-Flag (Task-Idx).
+
+UPDATE-BACKLOG.
+    PERFORM VARYING Task-Idx FROM 1 BY 1 UNTIL Task-Idx > Task-Count
+        IF Task-Due-Flag (Task-Idx) = "Y"
+            IF Task-Assigned-Flag (Task-Idx) = "Y"
+                MOVE "N" TO Task-Backlog-Flag (Task-Idx)
+            ELSE
+                MOVE "Y" TO Task-Backlog-Flag (Task-Idx)
+                DISPLAY "Report : " Task-Name (Task-Idx)
+                    " reporte au jour suivant"
+            END-IF
+        END-IF
+    END-PERFORM.
+
+LOG-DAY-COMPLETIONS.
+    PERFORM VARYING Task-Idx FROM 1 BY 1 UNTIL Task-Idx > Task-Count
+        IF Task-Assigned-Flag (Task-Idx) = "Y"
+            DISPLAY Day-Name " - " Task-Name (Task-Idx)
+                    " terminee ? (O/N) " WITH NO ADVANCING
+            ACCEPT Complete-Answer
+            IF Complete-Answer = "O" OR Complete-Answer = "o"
+                DISPLAY "Heures reelles : " WITH NO ADVANCING
+                ACCEPT Actual-Hours
+            ELSE
+                MOVE 0 TO Actual-Hours
+            END-IF
+            PERFORM WRITE-COMPLETION-LOG
+        END-IF
+    END-PERFORM.
+
+WRITE-COMPLETION-LOG.
+    COMPUTE Variance-Hours = Actual-Hours - Estimated-Hours (Task-Idx)
+    ADD 1 TO Logged-Count
+    ADD Variance-Hours TO Total-Variance-Hours
+    MOVE Task-Name (Task-Idx) TO CL-Task-Name
+    MOVE Day-Name             TO CL-Day-Label
+    MOVE Estimated-Hours (Task-Idx) TO CL-Estimated-Hours
+    MOVE Actual-Hours         TO CL-Actual-Hours
+    MOVE Variance-Hours       TO CL-Variance-Hours
+    IF Complete-Answer = "O" OR Complete-Answer = "o"
+        IF Variance-Hours <= Variance-Tolerance
+            AND Variance-Hours >= 0 - Variance-Tolerance
+            MOVE "OUI" TO CL-Compliant
+            ADD 1 TO Compliant-Count
+        ELSE
+            MOVE "NON" TO CL-Compliant
+        END-IF
+    ELSE
+        MOVE "NON" TO CL-Compliant
+    END-IF
+    WRITE COMPLETION-LOG-RECORD.
+
+DISPLAY-COMPLIANCE-SUMMARY.
+    DISPLAY "===== Conformite realisations vs estimations ====="
+    DISPLAY "Taches journalisees : " Logged-Count
+    DISPLAY "Taches conformes    : " Compliant-Count
+    DISPLAY "Ecart total (h)     : " Total-Variance-Hours.
+
+WRITE-UNSCHEDULED-REPORT.
+    OPEN OUTPUT UNSCHEDULED-FILE
+    IF WS-Unscheduled-Status = "00"
+        MOVE "===== Taches non planifiees cette semaine =====" TO UNSCHEDULED-RECORD
+        WRITE UNSCHEDULED-RECORD
+        PERFORM VARYING Task-Idx FROM 1 BY 1 UNTIL Task-Idx > Task-Count
+            IF Task-Backlog-Flag (Task-Idx) = "Y"
+                STRING Task-Code (Task-Idx) " " Task-Name (Task-Idx)
+                    DELIMITED BY SIZE INTO Unsched-Line
+                MOVE Unsched-Line TO UNSCHEDULED-RECORD
+                WRITE UNSCHEDULED-RECORD
+                DISPLAY "Non planifie : " Task-Name (Task-Idx)
+            END-IF
+        END-PERFORM
+        CLOSE UNSCHEDULED-FILE
+    END-IF.
