@@ -1,64 +1,135 @@
 >>SOURCE FORMAT FREE
-      *****************************************************************
-      *                                                               *
-      *    ðŸ¦¾ ATLAS 6-DOF ROBOT ARM CONTROL SYSTEM                *
-      *                                                               *
-      *  ðŸ“ File: factory_kpi.cbl                                   *
-      *  ðŸŽ¯ Purpose: Factory KPI analytics and OEE calculation      *
-      *  ðŸ‘¨ðŸ’» Author: Jonathan Kakesa Nayaba                          *
-      *  ðŸ« Institution: Polytechnique MontrÃ©al                      *
-      *  ðŸ­ Company: Mechatronic Solution                            *
-      *  ðŸ“… Created: 27 octobre 2025                                           *
-      *                                                               *
-      *  ðŸš€ Features:                                                *
-      *    â€¢ OEE (Overall Equipment Effectiveness) calculation        *
-      *    â€¢ Shift-based performance analysis                        *
-      *    â€¢ Energy consumption monitoring                            *
-      *    â€¢ Maintenance task scheduling                             *
-      *    â€¢ Quality metrics and alerts                             *
-      *                                                               *
-      *  âš¡ Performance: Enterprise-grade analytics                    *
-      *  ðŸ”§ Language: COBOL (GnuCOBOL)                              *
-      *  ðŸ“Š Status: Production Ready                                 *
-      *                                                               *
-      *****************************************************************
+      *>****************************************************************
+      *>                                                               *
+      *>    ðŸ¦¾ ATLAS 6-DOF ROBOT ARM CONTROL SYSTEM                *
+      *>                                                               *
+      *>  ðŸ“ File: factory_kpi.cbl                                   *
+      *>  ðŸŽ¯ Purpose: Factory KPI analytics and OEE calculation      *
+      *>  ðŸ‘¨ðŸ’» Author: Jonathan Kakesa Nayaba                          *
+      *>  ðŸ« Institution: Polytechnique MontrÃ©al                      *
+      *>  ðŸ­ Company: Mechatronic Solution                            *
+      *>  ðŸ“… Created: 27 octobre 2025                                           *
+      *>                                                               *
+      *>  ðŸš€ Features:                                                *
+      *>    â€¢ OEE (Overall Equipment Effectiveness) calculation        *
+      *>    â€¢ Shift-based performance analysis                        *
+      *>    â€¢ Energy consumption monitoring                            *
+      *>    â€¢ Maintenance task scheduling                             *
+      *>    â€¢ Quality metrics and alerts                             *
+      *>                                                               *
+      *>  âš¡ Performance: Enterprise-grade analytics                    *
+      *>  ðŸ”§ Language: COBOL (GnuCOBOL)                              *
+      *>  ðŸ“Š Status: Production Ready                                 *
+      *>                                                               *
+      *>****************************************************************
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. factory-kpi.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SHIFT-RESULTS-FILE ASSIGN TO "SHIFTRES"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Shift-Results-Status.
+
+    SELECT OEE-HISTORY-FILE ASSIGN TO "OEEHIST"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Oee-History-Status.
+
+    SELECT MAINT-FEED-FILE ASSIGN TO "MAINTFD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Maint-Feed-Status.
+
+    SELECT KPI-REPORT-FILE ASSIGN TO "KPIRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Kpi-Report-Status.
+
+    SELECT EXCEPTIONS-FILE ASSIGN TO "KPIEXC"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Exceptions-Status.
+
 DATA DIVISION.
+FILE SECTION.
+FD  SHIFT-RESULTS-FILE.
+01 SHIFT-RESULTS-RECORD.
+   05 SR-Window-Name       PIC X(10).
+   05 SR-Planned-Minutes   PIC 9(4).
+   05 SR-Output-Parts      PIC 9(4).
+   05 SR-Fault-Minutes     PIC 9(3).
+   05 SR-Scrap-Parts       PIC 9(3).
+   05 SR-Changeover-Min    PIC 9(3).
+   05 SR-Quality-Stops-Min PIC 9(3).
+   05 SR-Micro-Stops-Min   PIC 9(3).
+   05 SR-Energy-Kwh        PIC 9(4)V9(1).
+   05 SR-Peak-Amps         PIC 9(3).
+
+FD  OEE-HISTORY-FILE.
+01 OEE-HISTORY-RECORD.
+   05 OH-Run-Date          PIC 9(8).
+   05 OH-Window-Name       PIC X(10).
+   05 OH-Availability      PIC 9V99.
+   05 OH-Performance       PIC 9V99.
+   05 OH-Quality           PIC 9V99.
+   05 OH-Overall-OEE       PIC 9V99.
+   05 OH-Energy-Kwh        PIC 9(4)V9(1).
+
+FD  MAINT-FEED-FILE.
+COPY "maintfeed.cpy".
+
+FD  KPI-REPORT-FILE.
+01 KPI-REPORT-RECORD       PIC X(100).
+
+FD  EXCEPTIONS-FILE.
+01 EXCEPTIONS-RECORD       PIC X(100).
+
 WORKING-STORAGE SECTION.
+01 WS-Shift-Results-Status PIC XX VALUE SPACE.
+01 WS-Oee-History-Status   PIC XX VALUE SPACE.
+01 WS-Maint-Feed-Status    PIC XX VALUE SPACE.
+01 WS-Kpi-Report-Status    PIC XX VALUE SPACE.
+01 WS-Exceptions-Status    PIC XX VALUE SPACE.
+01 WS-Run-Date             PIC 9(8).
+01 WS-Report-Line          PIC X(100).
+01 Report-Page-Count       PIC 9(3) VALUE 0.
+01 Shift-Valid             PIC X VALUE "Y".
+01 Exception-Count         PIC 9(4) VALUE 0.
+
 01 Ideal-Cycle-Time        PIC 9V99 VALUE 1.80. *> secondes
 01 Threshold-OEE           PIC 9V99 VALUE 0.90.
 01 Threshold-Quality       PIC 9V99 VALUE 0.97.
-01 Window-Count            PIC 9 VALUE 3.
+01 Max-Windows             PIC 9(3) VALUE 200.
+01 Window-Count            PIC 9(3) VALUE 0.
 
 01 Window-Tbl.
-   05 Window OCCURS 3 TIMES.
+   05 Window-Entry OCCURS 1 TO 200 TIMES DEPENDING ON Window-Count.
       10 Window-Name       PIC X(10).
       10 Planned-Minutes   PIC 9(4).
       10 Output-Parts      PIC 9(4).
       10 Fault-Minutes     PIC 9(3).
       10 Scrap-Parts       PIC 9(3).
-
-01 Loss-Matrix.
-   05 Loss OCCURS 3 TIMES.
       10 Changeover-Min    PIC 9(3).
       10 Quality-Stops-Min PIC 9(3).
       10 Micro-Stops-Min   PIC 9(3).
-
-01 Energy-Profile.
-   05 Shift-Energy OCCURS 3 TIMES.
       10 Energy-Kwh        PIC 9(4)V9(1).
       10 Peak-Amps         PIC 9(3).
 
+01 Peak-Rate-Kwh            PIC 9V999 VALUE 0.180. *> $/kWh, quart jour/soir
+01 Offpeak-Rate-Kwh         PIC 9V999 VALUE 0.070. *> $/kWh, quart de nuit
+01 Contracted-Demand-Amps   PIC 9(3) VALUE 200.
+01 Is-Peak-Window           PIC X VALUE "Y".
+01 Window-Energy-Cost       PIC 9(4)V99.
+01 WS-Window-Name-Upper     PIC X(10).
+01 WS-Night-Tally           PIC 9.
+
+01 Maint-Count              PIC 9 VALUE 3.
 01 Maintenance-Table.
    05 Maintenance OCCURS 3 TIMES.
       10 Task-Name         PIC X(24).
       10 Task-Hours        PIC 9V9.
       10 Task-Priority     PIC 9.
 
-01 Idx                     PIC 9.
+01 Idx                     PIC 9(3).
 01 Run-Minutes             PIC 9(4).
 01 Availability            PIC 9V99.
 01 Performance             PIC 9V99.
@@ -67,7 +138,7 @@ WORKING-STORAGE SECTION.
 01 Bar-Idx                 PIC 99.
 01 Bar-Length              PIC 99.
 01 Sparkline               PIC X(12).
-01 Advisory-Line           PIC X(80).
+01 Advisory-Line           PIC X(90).
 
 01 Totals.
    05 Total-Planned        PIC 9(5) VALUE 0.
@@ -75,61 +146,165 @@ WORKING-STORAGE SECTION.
    05 Total-Parts          PIC 9(5) VALUE 0.
    05 Total-Scrap          PIC 9(4) VALUE 0.
    05 Total-Energy         PIC 9(5)V9(1) VALUE 0.
+   05 Total-Energy-Cost    PIC 9(6)V99 VALUE 0.
 
 01 Total-Maint-Hours       PIC 9(3)V9 VALUE 0.
+01 Good-Parts              PIC 9(5).
 
 PROCEDURE DIVISION.
-    PERFORM INIT-DATA
+    ACCEPT WS-Run-Date FROM DATE YYYYMMDD
+    PERFORM INIT-MAINTENANCE-DATA
+    PERFORM LOAD-SHIFT-RESULTS
+    PERFORM OPEN-OEE-HISTORY
+    PERFORM OPEN-KPI-REPORT
     DISPLAY "===== KPIs Bras Mechatronic Solution ====="
     PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > Window-Count
         PERFORM COMPUTE-WINDOW
     END-PERFORM
     PERFORM DISPLAY-TOTALS
     PERFORM DISPLAY-MAINTENANCE
+    PERFORM WRITE-TOTALS-REPORT
+    IF WS-Kpi-Report-Status = "00"
+        CLOSE KPI-REPORT-FILE
+    END-IF
+    PERFORM CLOSE-OEE-HISTORY
     STOP RUN.
 
-INIT-DATA.
-    MOVE "Shift A " TO Window-Name (1)
-    MOVE 480       TO Planned-Minutes (1)
-    MOVE 520       TO Output-Parts (1)
-    MOVE 32        TO Fault-Minutes (1)
-    MOVE 6         TO Scrap-Parts (1)
-    MOVE 18        TO Changeover-Min (1)
-    MOVE 6         TO Quality-Stops-Min (1)
-    MOVE 8         TO Micro-Stops-Min (1)
-    MOVE 218.5     TO Energy-Kwh (1)
-    MOVE 146       TO Peak-Amps (1)
+OPEN-KPI-REPORT.
+    OPEN OUTPUT KPI-REPORT-FILE
+    IF WS-Kpi-Report-Status <> "00"
+        DISPLAY "KPI-REPORT-FILE indisponible, statut " WS-Kpi-Report-Status
+    END-IF.
+
+PRINT-REPORT-LINE.
+    IF WS-Kpi-Report-Status = "00"
+        MOVE WS-Report-Line TO KPI-REPORT-RECORD
+        WRITE KPI-REPORT-RECORD
+    END-IF
+    MOVE SPACE TO WS-Report-Line.
+
+REPORT-PAGE-HEADER.
+    ADD 1 TO Report-Page-Count
+    MOVE SPACE TO WS-Report-Line
+    STRING "===== KPIs Bras Mechatronic Solution ===== Page "
+           Report-Page-Count DELIMITED BY SIZE INTO WS-Report-Line
+    IF WS-Kpi-Report-Status = "00"
+        MOVE WS-Report-Line TO KPI-REPORT-RECORD
+        WRITE KPI-REPORT-RECORD AFTER ADVANCING PAGE
+    END-IF
+    MOVE SPACE TO WS-Report-Line
+    STRING "Date : " WS-Run-Date DELIMITED BY SIZE INTO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE.
+
+OPEN-OEE-HISTORY.
+    OPEN EXTEND OEE-HISTORY-FILE
+    IF WS-Oee-History-Status = "05" OR WS-Oee-History-Status = "35"
+        OPEN OUTPUT OEE-HISTORY-FILE
+    END-IF
+    IF WS-Oee-History-Status <> "00"
+        DISPLAY "OEE-HISTORY indisponible, statut " WS-Oee-History-Status
+    END-IF.
+
+CLOSE-OEE-HISTORY.
+    IF WS-Oee-History-Status = "00"
+        CLOSE OEE-HISTORY-FILE
+    END-IF.
+
+LOAD-SHIFT-RESULTS.
+    MOVE 0 TO Window-Count
+    MOVE 0 TO Exception-Count
+    OPEN INPUT SHIFT-RESULTS-FILE
+    IF WS-Shift-Results-Status <> "00"
+        DISPLAY "SHIFT-RESULTS indisponible, statut " WS-Shift-Results-Status
+    ELSE
+        OPEN OUTPUT EXCEPTIONS-FILE
+        IF WS-Exceptions-Status <> "00"
+            DISPLAY "EXCEPTIONS-FILE indisponible, statut "
+                WS-Exceptions-Status
+        END-IF
+        PERFORM UNTIL WS-Shift-Results-Status = "10"
+            READ SHIFT-RESULTS-FILE
+                AT END
+                    MOVE "10" TO WS-Shift-Results-Status
+                NOT AT END
+                    PERFORM VALIDATE-SHIFT-RECORD
+                    IF Shift-Valid = "Y"
+                        IF Window-Count < Max-Windows
+                            ADD 1 TO Window-Count
+                            MOVE SR-Window-Name       TO Window-Name (Window-Count)
+                            MOVE SR-Planned-Minutes   TO Planned-Minutes (Window-Count)
+                            MOVE SR-Output-Parts      TO Output-Parts (Window-Count)
+                            MOVE SR-Fault-Minutes     TO Fault-Minutes (Window-Count)
+                            MOVE SR-Scrap-Parts       TO Scrap-Parts (Window-Count)
+                            MOVE SR-Changeover-Min    TO Changeover-Min (Window-Count)
+                            MOVE SR-Quality-Stops-Min TO Quality-Stops-Min (Window-Count)
+                            MOVE SR-Micro-Stops-Min   TO Micro-Stops-Min (Window-Count)
+                            MOVE SR-Energy-Kwh        TO Energy-Kwh (Window-Count)
+                            MOVE SR-Peak-Amps         TO Peak-Amps (Window-Count)
+                        END-IF
+                    ELSE
+                        PERFORM WRITE-EXCEPTION
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE SHIFT-RESULTS-FILE
+        IF WS-Exceptions-Status = "00"
+            CLOSE EXCEPTIONS-FILE
+        END-IF
+    END-IF.
+
+VALIDATE-SHIFT-RECORD.
+    MOVE "Y" TO Shift-Valid
+    MOVE SPACE TO Advisory-Line
+    IF SR-Scrap-Parts > SR-Output-Parts
+        MOVE "N" TO Shift-Valid
+        STRING "Scrap-Parts " SR-Scrap-Parts
+               " > Output-Parts " SR-Output-Parts DELIMITED BY SIZE
+            INTO Advisory-Line
+    ELSE
+        IF SR-Fault-Minutes > SR-Planned-Minutes
+            MOVE "N" TO Shift-Valid
+            STRING "Fault-Minutes " SR-Fault-Minutes
+                   " > Planned-Minutes " SR-Planned-Minutes DELIMITED BY SIZE
+                INTO Advisory-Line
+        ELSE
+            IF SR-Changeover-Min + SR-Quality-Stops-Min + SR-Micro-Stops-Min
+                > SR-Planned-Minutes
+                MOVE "N" TO Shift-Valid
+                STRING "Pertes (Chg+Qual+Micro) > Planned-Minutes "
+                       SR-Planned-Minutes DELIMITED BY SIZE
+                    INTO Advisory-Line
+            END-IF
+        END-IF
+    END-IF.
+
+WRITE-EXCEPTION.
+    ADD 1 TO Exception-Count
+    MOVE SPACE TO EXCEPTIONS-RECORD
+    STRING SR-Window-Name " : " FUNCTION TRIM (Advisory-Line)
+        DELIMITED BY SIZE INTO EXCEPTIONS-RECORD
+    IF WS-Exceptions-Status = "00"
+        WRITE EXCEPTIONS-RECORD
+    END-IF
+    DISPLAY "Enregistrement rejete - " EXCEPTIONS-RECORD.
+
+INIT-MAINTENANCE-DATA.
     MOVE "Graissage axes 2-3      " TO Task-Name (1)
     MOVE 1.5       TO Task-Hours (1)
     MOVE 2         TO Task-Priority (1)
 
-    MOVE "Shift B " TO Window-Name (2)
-    MOVE 480       TO Planned-Minutes (2)
-    MOVE 535       TO Output-Parts (2)
-    MOVE 54        TO Fault-Minutes (2)
-    MOVE 11        TO Scrap-Parts (2)
-    MOVE 25        TO Changeover-Min (2)
-    MOVE 11        TO Quality-Stops-Min (2)
-    MOVE 12        TO Micro-Stops-Min (2)
-    MOVE 236.9     TO Energy-Kwh (2)
-    MOVE 158       TO Peak-Amps (2)
     MOVE "Tension courroies poignet" TO Task-Name (2)
     MOVE 0.8       TO Task-Hours (2)
     MOVE 1         TO Task-Priority (2)
 
-    MOVE "Shift C " TO Window-Name (3)
-    MOVE 420       TO Planned-Minutes (3)
-    MOVE 450       TO Output-Parts (3)
-    MOVE 40        TO Fault-Minutes (3)
-    MOVE 9         TO Scrap-Parts (3)
-    MOVE 15        TO Changeover-Min (3)
-    MOVE 9         TO Quality-Stops-Min (3)
-    MOVE 10        TO Micro-Stops-Min (3)
-    MOVE 205.4     TO Energy-Kwh (3)
-    MOVE 139       TO Peak-Amps (3)
     MOVE "VÃ©rif. couple dynamixel " TO Task-Name (3)
     MOVE 1.2       TO Task-Hours (3)
-    MOVE 3         TO Task-Priority (3).
+    MOVE 3         TO Task-Priority (3)
+
+    MOVE 0 TO Total-Maint-Hours
+    PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > Maint-Count
+        ADD Task-Hours (Idx) TO Total-Maint-Hours
+    END-PERFORM.
 
 COMPUTE-WINDOW.
     MOVE Planned-Minutes (Idx) TO Run-Minutes
@@ -170,15 +345,48 @@ COMPUTE-WINDOW.
     DISPLAY "Qualite       : " Quality
     DISPLAY "OEE           : " Overall-OEE
     DISPLAY "Energie (kWh) : " Energy-Kwh (Idx)
+    PERFORM REPORT-PAGE-HEADER
+    STRING "---- " Window-Name (Idx) " ----" DELIMITED BY SIZE
+        INTO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
+    STRING "Disponibilite : " Availability DELIMITED BY SIZE
+        INTO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
+    STRING "Performance   : " Performance DELIMITED BY SIZE
+        INTO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
+    STRING "Qualite       : " Quality DELIMITED BY SIZE
+        INTO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
+    STRING "OEE           : " Overall-OEE DELIMITED BY SIZE
+        INTO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
+    STRING "Energie (kWh) : " Energy-Kwh (Idx) DELIMITED BY SIZE
+        INTO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
     PERFORM DISPLAY-SPARKLINE
     PERFORM EVALUATE-ALERTS
+    PERFORM EVALUATE-ENERGY-COST
+    PERFORM WRITE-OEE-HISTORY
 
     ADD Planned-Minutes (Idx) TO Total-Planned
     ADD Run-Minutes TO Total-Run
     ADD Output-Parts (Idx) TO Total-Parts
     ADD Scrap-Parts (Idx) TO Total-Scrap
     ADD Energy-Kwh (Idx) TO Total-Energy
-    ADD Task-Hours (Idx) TO Total-Maint-Hours.
+    ADD Window-Energy-Cost TO Total-Energy-Cost.
+
+WRITE-OEE-HISTORY.
+    IF WS-Oee-History-Status = "00"
+        MOVE WS-Run-Date   TO OH-Run-Date
+        MOVE Window-Name (Idx) TO OH-Window-Name
+        MOVE Availability TO OH-Availability
+        MOVE Performance   TO OH-Performance
+        MOVE Quality       TO OH-Quality
+        MOVE Overall-OEE   TO OH-Overall-OEE
+        MOVE Energy-Kwh (Idx) TO OH-Energy-Kwh
+        WRITE OEE-HISTORY-RECORD
+    END-IF.
 
 DISPLAY-SPARKLINE.
     MOVE ALL "." TO Sparkline
@@ -197,40 +405,146 @@ DISPLAY-SPARKLINE.
 EVALUATE-ALERTS.
     MOVE SPACE TO Advisory-Line
     IF Overall-OEE < Threshold-OEE
+        MOVE SPACE TO Advisory-Line
         STRING "Alerte OEE < " Threshold-OEE
                " -> lancer kaizen calibration." DELIMITED BY SIZE
             INTO Advisory-Line
         DISPLAY Advisory-Line
+        MOVE Advisory-Line TO WS-Report-Line
+        PERFORM PRINT-REPORT-LINE
     END-IF
     IF Quality < Threshold-Quality
+        MOVE SPACE TO Advisory-Line
         STRING "Qualite a " Quality " -> Audit pince + FSR."
             DELIMITED BY SIZE INTO Advisory-Line
         DISPLAY Advisory-Line
+        MOVE Advisory-Line TO WS-Report-Line
+        PERFORM PRINT-REPORT-LINE
     END-IF
     IF Peak-Amps (Idx) > 150
+        MOVE SPACE TO Advisory-Line
         STRING "Pic courant " Peak-Amps (Idx)
                "A -> verifier ODrive et harness." DELIMITED BY SIZE
             INTO Advisory-Line
         DISPLAY Advisory-Line
+        MOVE Advisory-Line TO WS-Report-Line
+        PERFORM PRINT-REPORT-LINE
+    END-IF.
+
+EVALUATE-ENERGY-COST.
+    MOVE FUNCTION UPPER-CASE (Window-Name (Idx)) TO WS-Window-Name-Upper
+    MOVE 0 TO WS-Night-Tally
+    INSPECT WS-Window-Name-Upper TALLYING WS-Night-Tally FOR ALL "NUIT"
+    IF WS-Night-Tally > 0
+        MOVE "N" TO Is-Peak-Window
+        COMPUTE Window-Energy-Cost ROUNDED =
+            Energy-Kwh (Idx) * Offpeak-Rate-Kwh
+    ELSE
+        MOVE "Y" TO Is-Peak-Window
+        COMPUTE Window-Energy-Cost ROUNDED =
+            Energy-Kwh (Idx) * Peak-Rate-Kwh
+    END-IF
+    DISPLAY "Cout energie ($): " Window-Energy-Cost
+    STRING "Cout energie ($): " Window-Energy-Cost DELIMITED BY SIZE
+        INTO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
+    IF Peak-Amps (Idx) > Contracted-Demand-Amps
+        MOVE SPACE TO Advisory-Line
+        STRING "Alerte demande : " Peak-Amps (Idx)
+               "A > seuil contractuel " Contracted-Demand-Amps
+               "A -> frais de depassement applicables."
+               DELIMITED BY SIZE INTO Advisory-Line
+        DISPLAY Advisory-Line
+        MOVE Advisory-Line TO WS-Report-Line
+        PERFORM PRINT-REPORT-LINE
     END-IF.
 
 DISPLAY-TOTALS.
     DISPLAY "===== AgrÃ©gat journal ====="
     DISPLAY "Plannifie (min) : " Total-Planned
     DISPLAY "Effectif  (min): " Total-Run
-    DISPLAY "Pieces bonnes   : " Total-Parts - Total-Scrap
+    COMPUTE Good-Parts = Total-Parts - Total-Scrap
+    DISPLAY "Pieces bonnes   : " Good-Parts
     DISPLAY "Energie (kWh)   : " Total-Energy
+    DISPLAY "Cout energie ($): " Total-Energy-Cost
     IF Total-Parts > 0
         COMPUTE Quality ROUNDED =
             (Total-Parts - Total-Scrap) / Total-Parts
         DISPLAY "Qualite globale: " Quality
     END-IF
-    DISPLAY "Charge maint. (h): " Total-Maint-Hours.
+    DISPLAY "Charge maint. (h): " Total-Maint-Hours
+    DISPLAY "Enreg. rejetes  : " Exception-Count.
 
 DISPLAY-MAINTENANCE.
     DISPLAY "===== Taches maintenance recommandÃ©es ====="
-    PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > Window-Count
+    PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > Maint-Count
         DISPLAY "#" Task-Priority (Idx) " - "
                 Task-Name (Idx)
                 " (" Task-Hours (Idx) "h)"
+    END-PERFORM
+    PERFORM WRITE-MAINT-FEED.
+
+WRITE-TOTALS-REPORT.
+    PERFORM REPORT-PAGE-HEADER
+    MOVE "===== Agregat journal =====" TO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
+    STRING "Plannifie (min) : " Total-Planned DELIMITED BY SIZE
+        INTO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
+    STRING "Effectif  (min) : " Total-Run DELIMITED BY SIZE
+        INTO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
+    STRING "Pieces bonnes   : " Good-Parts DELIMITED BY SIZE
+        INTO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
+    STRING "Energie (kWh)   : " Total-Energy DELIMITED BY SIZE
+        INTO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
+    STRING "Cout energie ($): " Total-Energy-Cost DELIMITED BY SIZE
+        INTO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
+    IF Total-Parts > 0
+        STRING "Qualite globale : " Quality DELIMITED BY SIZE
+            INTO WS-Report-Line
+        PERFORM PRINT-REPORT-LINE
+    END-IF
+    STRING "Charge maint. (h): " Total-Maint-Hours DELIMITED BY SIZE
+        INTO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
+    STRING "Enreg. rejetes  : " Exception-Count DELIMITED BY SIZE
+        INTO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
+    MOVE SPACE TO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
+    MOVE "===== Taches maintenance recommandees =====" TO WS-Report-Line
+    PERFORM PRINT-REPORT-LINE
+    PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > Maint-Count
+        STRING "#" Task-Priority (Idx) " - " Task-Name (Idx)
+               " (" Task-Hours (Idx) "h)" DELIMITED BY SIZE
+            INTO WS-Report-Line
+        PERFORM PRINT-REPORT-LINE
     END-PERFORM.
+
+WRITE-MAINT-FEED.
+    OPEN OUTPUT MAINT-FEED-FILE
+    IF WS-Maint-Feed-Status = "00"
+        PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > Maint-Count
+            MOVE Task-Name (Idx)     TO MF-Task-Name
+            MOVE Task-Hours (Idx)    TO MF-Task-Hours
+            MOVE Task-Priority (Idx) TO MF-Task-Priority
+            EVALUATE Task-Priority (Idx)
+                WHEN 1
+                    MOVE 2 TO MF-Frequency-Day
+                WHEN 2
+                    MOVE 4 TO MF-Frequency-Day
+                WHEN OTHER
+                    MOVE 7 TO MF-Frequency-Day
+            END-EVALUATE
+            MOVE "KPI"               TO MF-Skill
+            MOVE Task-Priority (Idx) TO MF-Criticality
+            WRITE MAINT-FEED-RECORD
+        END-PERFORM
+        CLOSE MAINT-FEED-FILE
+    ELSE
+        DISPLAY "MAINT-FEED indisponible, statut " WS-Maint-Feed-Status
+    END-IF.
