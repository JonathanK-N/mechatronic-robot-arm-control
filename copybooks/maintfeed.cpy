@@ -0,0 +1,10 @@
+      *> Shared record layout for the KPI-driven maintenance feed
+      *> written by factory-kpi and merged into Task-Table by
+      *> maintenance-scheduler.
+01 MAINT-FEED-RECORD.
+   05 MF-Task-Name         PIC X(24).
+   05 MF-Task-Hours        PIC 9V9.
+   05 MF-Task-Priority     PIC 9.
+   05 MF-Frequency-Day     PIC 9.
+   05 MF-Skill             PIC X(10).
+   05 MF-Criticality       PIC 9.
